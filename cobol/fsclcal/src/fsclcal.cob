@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSCLCAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-YEAR-TO-CHECK   USAGE UNSIGNED-INT.
+       01 WS-P-RESULT        USAGE UNSIGNED-INT.
+       01 WS-PRIOR-YEAR      USAGE UNSIGNED-INT.
+       01 WS-QUOTIENT        USAGE UNSIGNED-INT.
+       01 WS-Q4              USAGE UNSIGNED-INT.
+       01 WS-Q100            USAGE UNSIGNED-INT.
+       01 WS-Q400            USAGE UNSIGNED-INT.
+       01 WS-R4              USAGE UNSIGNED-INT.
+       01 WS-R100            USAGE UNSIGNED-INT.
+       01 WS-R400            USAGE UNSIGNED-INT.
+       01 WS-YEAR-PLUS-QUOTIENTS USAGE UNSIGNED-INT.
+
+       LINKAGE SECTION.
+       01 LNK-YEAR USAGE UNSIGNED-INT.
+       COPY FSCLCV.
+       COPY FSCLCHK.
+
+       PROCEDURE DIVISION USING LNK-YEAR, FISCAL-CALENDAR, FISCAL-CHECKS.
+       FSCLCAL.
+           MOVE LNK-YEAR TO FC-FISCAL-YEAR.
+           SUBTRACT 1 FROM LNK-YEAR GIVING WS-PRIOR-YEAR.
+
+           MOVE LNK-YEAR TO WS-YEAR-TO-CHECK.
+           PERFORM COMPUTE-ISO-P-VALUE.
+           MOVE WS-P-RESULT TO FISCAL-P-CURRENT-YEAR.
+
+           MOVE WS-PRIOR-YEAR TO WS-YEAR-TO-CHECK.
+           PERFORM COMPUTE-ISO-P-VALUE.
+           MOVE WS-P-RESULT TO FISCAL-P-PRIOR-YEAR.
+
+           IF IS-53-WEEK-BY-CURRENT-YEAR OR IS-53-WEEK-BY-PRIOR-YEAR
+               MOVE 53 TO FC-WEEKS-IN-YEAR
+               MOVE 1  TO FC-53-WEEK-FLAG
+           ELSE
+               MOVE 52 TO FC-WEEKS-IN-YEAR
+               MOVE 0  TO FC-53-WEEK-FLAG
+           END-IF.
+
+           GOBACK.
+
+      *> ISO WEEK-DATE P(Y) = (Y + Y/4 - Y/100 + Y/400) MOD 7,
+      *> COMPUTED WITH THE SAME DIVIDE-BY-N/REMAINDER TECHNIQUE
+      *> LEAP USES FOR ITS OWN MODULAR CHECKS.
+       COMPUTE-ISO-P-VALUE.
+           DIVIDE WS-YEAR-TO-CHECK BY 4   GIVING WS-Q4   REMAINDER WS-R4.
+           DIVIDE WS-YEAR-TO-CHECK BY 100 GIVING WS-Q100 REMAINDER WS-R100.
+           DIVIDE WS-YEAR-TO-CHECK BY 400 GIVING WS-Q400 REMAINDER WS-R400.
+           COMPUTE WS-YEAR-PLUS-QUOTIENTS =
+               WS-YEAR-TO-CHECK + WS-Q4 - WS-Q100 + WS-Q400.
+           DIVIDE WS-YEAR-PLUS-QUOTIENTS BY 7
+               GIVING WS-QUOTIENT REMAINDER WS-P-RESULT.

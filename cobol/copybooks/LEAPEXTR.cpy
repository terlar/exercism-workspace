@@ -0,0 +1,9 @@
+      *> LEAPEXTR - LEAP-YEAR EXTRACT RECORD
+      *> ONE RECORD PER UPCOMING YEAR, PICKED UP BY THE DOWNSTREAM
+      *> JOB-SCHEDULING SYSTEM TO SET ITS OWN CALENDAR TABLES.
+       01  LEAP-EXTRACT-RECORD.
+           02 EXT-YEAR      PIC 9(4).
+           02 FILLER        PIC X(1) VALUE SPACE.
+           02 EXT-LEAP-FLAG PIC X(1).
+               88 EXT-IS-LEAP-YEAR VALUE 'Y'.
+           02 FILLER        PIC X(74) VALUE SPACES.

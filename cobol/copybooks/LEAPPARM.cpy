@@ -0,0 +1,6 @@
+      *> LEAPPARM - LEAPEXT PARAMETER CARD
+      *> ONE CARD IN SYSIN GIVING HOW MANY YEARS AHEAD (STARTING NEXT
+      *> YEAR) THE NIGHTLY EXTRACT SHOULD COVER.
+       01  PARM-CARD-RECORD.
+           02 PARM-YEARS-AHEAD PIC 9(2).
+           02 FILLER           PIC X(78).

@@ -0,0 +1,10 @@
+      *> LEAPTAB - LEAP-YEAR LOOKUP TABLE RECORD
+      *> ONE RECORD PER YEAR, KEYED BY YEAR, IN THE INDEXED LOOKUP
+      *> FILE LEAPLOAD BUILDS SO HIGH-VOLUME TRANSACTION PROGRAMS CAN
+      *> DO A FAST KEYED READ INSTEAD OF RECOMPUTING LEAP'S REMAINDERS
+      *> ON EVERY TRANSACTION.
+       01  LEAP-TABLE-RECORD.
+           02 LT-YEAR      PIC 9(4).
+           02 LT-LEAP-FLAG PIC X(1).
+               88 LT-IS-LEAP-YEAR VALUE 'Y'.
+           02 FILLER       PIC X(75) VALUE SPACES.

@@ -0,0 +1,11 @@
+      *> FSCLCHK - FISCAL 53-WEEK-YEAR REMAINDER CHECK FIELDS
+      *> ISO WEEK-DATE RULE: A YEAR HAS 53 WEEKS WHEN
+      *> P(Y) = (Y + Y/4 - Y/100 + Y/400) MOD 7 EQUALS 4, OR WHEN
+      *> P(Y-1) EQUALS 3. SHARED LAYOUT SO EVERY PROGRAM THAT CALLS
+      *> FSCLCAL READS THE SAME CONDITIONS, THE SAME WAY LEAPCHK DOES
+      *> FOR LEAP-REMAINDER/CENTURY-REMAINDER/LEAP-CENTURY-REMAINDER.
+       01  FISCAL-CHECKS.
+           02 FISCAL-P-CURRENT-YEAR USAGE UNSIGNED-INT.
+               88 IS-53-WEEK-BY-CURRENT-YEAR VALUE 4.
+           02 FISCAL-P-PRIOR-YEAR   USAGE UNSIGNED-INT.
+               88 IS-53-WEEK-BY-PRIOR-YEAR   VALUE 3.

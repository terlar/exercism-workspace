@@ -0,0 +1,9 @@
+      *> LEAPCHKR - LEAPRPT RESTART/CHECKPOINT RECORD
+      *> HOLDS THE LAST YEAR-MASTER YEAR SUCCESSFULLY PROCESSED SO AN
+      *> ABENDED RUN CAN RESUME WITHOUT REPROCESSING THE WHOLE RANGE.
+       01  RESTART-RECORD.
+           02 RST-LAST-YEAR PIC 9(4).
+           02 FILLER        PIC X(1) VALUE SPACE.
+           02 RST-JOB-STATUS PIC X(1).
+               88 RST-RUN-COMPLETE   VALUE 'C'.
+               88 RST-RUN-INTERRUPTED VALUE 'I'.

@@ -0,0 +1,8 @@
+      *> FSCLCV - FISCAL-CALENDAR RECORD
+      *> HOLDS THE 52/53-WEEK ("LEAP WEEK") DETERMINATION FOR ONE
+      *> FISCAL YEAR, RETURNED BY THE FSCLCAL ROUTINE.
+       01  FISCAL-CALENDAR.
+           02 FC-FISCAL-YEAR    PIC 9(4).
+           02 FC-WEEKS-IN-YEAR  PIC 99.
+           02 FC-53-WEEK-FLAG   PIC 9.
+               88 FC-IS-53-WEEK-YEAR VALUE 1.

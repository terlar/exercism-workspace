@@ -0,0 +1,11 @@
+      *> LEAPCHK - LEAP YEAR REMAINDER CHECK FIELDS
+      *> SHARED LAYOUT FOR THE DIVIDE-BY-4/100/400 REMAINDERS
+      *> SO EVERY PROGRAM THAT CALLS LEAP READS THE SAME
+      *> IS-LEAP / IS-CENTURY / IS-LEAP-CENTURY CONDITIONS.
+       01  LEAP-CHECKS.
+           02 LEAP-REMAINDER USAGE UNSIGNED-INT.
+               88 IS-LEAP VALUE 0.
+           02 CENTURY-REMAINDER USAGE UNSIGNED-INT.
+               88 IS-CENTURY VALUE 0.
+           02 LEAP-CENTURY-REMAINDER USAGE UNSIGNED-INT.
+               88 IS-LEAP-CENTURY VALUE 0.

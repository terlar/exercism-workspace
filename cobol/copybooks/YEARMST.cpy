@@ -0,0 +1,4 @@
+      *> YEARMST - YEAR MASTER INPUT RECORD
+      *> ONE FISCAL-CALENDAR-SETUP YEAR PER RECORD.
+       01  YEAR-MASTER-RECORD.
+           02 YM-YEAR PIC 9(4).

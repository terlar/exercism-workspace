@@ -0,0 +1,22 @@
+      *> LEAPAUD - LEAP-AUDIT TRAIL RECORD
+      *> ONE LINE PER CALL 'LEAP', SO A GIVEN FISCAL YEAR'S
+      *> DETERMINATION CAN BE PROVED BACK TO AUDITORS WITHOUT
+      *> RERUNNING THE JOB.
+       01  LEAP-AUDIT-RECORD.
+           02 AUD-DATE                    PIC X(8).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-TIME                    PIC X(8).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-JOB-NAME                PIC X(8).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-YEAR                    PIC 9(4).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-LEAP-REMAINDER          PIC 9(1).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-CENTURY-REMAINDER       PIC 9(2).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-LEAP-CENTURY-REMAINDER  PIC 9(3).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-RESULT                  PIC 9(1).
+           02 FILLER                      PIC X(1) VALUE SPACE.
+           02 AUD-PRE-GREGORIAN-FLAG      PIC 9(1).

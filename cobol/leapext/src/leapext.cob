@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPEXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT LEAP-EXTRACT ASSIGN TO "LEAPXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD.
+       COPY LEAPPARM.
+
+       FD  LEAP-EXTRACT.
+       COPY LEAPEXTR.
+
+       WORKING-STORAGE SECTION.
+       01 WS-YEARS-AHEAD USAGE UNSIGNED-INT.
+       01 WS-YEAR         USAGE UNSIGNED-INT.
+       01 WS-RESULT PIC 9.
+       01 WS-PARM-STATUS PIC XX.
+       01 WS-EXTRACT-STATUS PIC XX.
+       COPY LEAPCHK.
+       01 WS-JOB-NAME PIC X(8) VALUE "LEAPEXT".
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-PRE-GREGORIAN-FLAG PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM READ-PARM-CARD.
+           PERFORM DETERMINE-STARTING-YEAR.
+           OPEN OUTPUT LEAP-EXTRACT.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "LEAPEXT: UNABLE TO OPEN LEAPXTR, STATUS="
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM WS-YEARS-AHEAD TIMES
+               ADD 1 TO WS-YEAR
+               PERFORM WRITE-EXTRACT-RECORD
+           END-PERFORM.
+           CLOSE LEAP-EXTRACT.
+           STOP RUN.
+
+       READ-PARM-CARD.
+           OPEN INPUT PARM-CARD.
+      *> STATUS 35 MEANS NO PARM CARD WAS SUPPLIED AT ALL - TREAT
+      *> THAT THE SAME AS AN EMPTY SYSIN (DEFAULT TO 1 YEAR AHEAD)
+      *> RATHER THAN ABENDING; ANY OTHER NON-00 STATUS IS A REAL
+      *> I/O PROBLEM AND SHOULD STOP THE JOB.
+           IF WS-PARM-STATUS = "35"
+               MOVE 1 TO PARM-YEARS-AHEAD
+           ELSE
+               IF WS-PARM-STATUS NOT = "00"
+                   DISPLAY "LEAPEXT: UNABLE TO OPEN SYSIN, STATUS="
+                       WS-PARM-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               READ PARM-CARD
+                   AT END MOVE 1 TO PARM-YEARS-AHEAD
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+           MOVE PARM-YEARS-AHEAD TO WS-YEARS-AHEAD.
+
+       DETERMINE-STARTING-YEAR.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-YEAR.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO LEAP-EXTRACT-RECORD.
+           CALL 'LEAP' USING WS-YEAR, WS-RESULT, LEAP-CHECKS, WS-JOB-NAME,
+               WS-PRE-GREGORIAN-FLAG.
+           MOVE WS-YEAR TO EXT-YEAR.
+           IF WS-RESULT = 1
+               MOVE 'Y' TO EXT-LEAP-FLAG
+           ELSE
+               MOVE 'N' TO EXT-LEAP-FLAG
+           END-IF.
+           WRITE LEAP-EXTRACT-RECORD.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "LEAPEXT: WRITE FAILED FOR YEAR " WS-YEAR
+                   " STATUS=" WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.

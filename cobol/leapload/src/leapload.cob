@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAP-TABLE ASSIGN TO "LEAPTAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LT-YEAR
+               FILE STATUS IS WS-TABLE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEAP-TABLE.
+       COPY LEAPTAB.
+
+       WORKING-STORAGE SECTION.
+       01 WS-TABLE-STATUS PIC XX.
+       01 WS-YEAR USAGE UNSIGNED-INT.
+       01 WS-RESULT PIC 9.
+       COPY LEAPCHK.
+       01 WS-JOB-NAME PIC X(8) VALUE "LEAPLOAD".
+       01 WS-PRE-GREGORIAN-FLAG PIC 9.
+
+      *> ONE-TIME LOAD RANGE - COVERS EVERY YEAR HIGH-VOLUME
+      *> TRANSACTION PROCESSING NEEDS A FAST KEYED LOOKUP FOR.
+       01 WS-FIRST-TABLE-YEAR USAGE UNSIGNED-INT VALUE 1900.
+       01 WS-LAST-TABLE-YEAR  USAGE UNSIGNED-INT VALUE 2099.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN OUTPUT LEAP-TABLE.
+           IF WS-TABLE-STATUS NOT = "00"
+               DISPLAY "LEAPLOAD: UNABLE TO OPEN LEAPTAB, STATUS="
+                   WS-TABLE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM VARYING WS-YEAR FROM WS-FIRST-TABLE-YEAR BY 1
+                   UNTIL WS-YEAR > WS-LAST-TABLE-YEAR
+               PERFORM BUILD-TABLE-RECORD
+           END-PERFORM.
+           CLOSE LEAP-TABLE.
+           STOP RUN.
+
+       BUILD-TABLE-RECORD.
+           MOVE SPACES TO LEAP-TABLE-RECORD.
+           MOVE WS-YEAR TO LT-YEAR.
+      *> LOAD RANGE IS ALL POST-CUTOVER YEARS, SO THE PRE-GREGORIAN
+      *> FLAG IS ONLY WIRED THROUGH TO SATISFY LEAP'S INTERFACE.
+           CALL 'LEAP' USING WS-YEAR, WS-RESULT, LEAP-CHECKS, WS-JOB-NAME,
+               WS-PRE-GREGORIAN-FLAG.
+           IF WS-RESULT = 1
+               MOVE 'Y' TO LT-LEAP-FLAG
+           ELSE
+               MOVE 'N' TO LT-LEAP-FLAG
+           END-IF.
+           WRITE LEAP-TABLE-RECORD.
+           IF WS-TABLE-STATUS NOT = "00"
+               DISPLAY "LEAPLOAD: WRITE FAILED FOR YEAR " WS-YEAR
+                   " STATUS=" WS-TABLE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.

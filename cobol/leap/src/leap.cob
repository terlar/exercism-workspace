@@ -2,28 +2,81 @@
        PROGRAM-ID. LEAP.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAP-AUDIT ASSIGN TO "LEAPAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LEAP-AUDIT.
+       COPY LEAPAUD.
+
        WORKING-STORAGE SECTION.
-       01 WS-RESULT  PIC 9.
-       01 WS-YEAR USAGE UNSIGNED-INT.
        01 WS-TEMP USAGE UNSIGNED-INT.
-       01 WS-CHECKS.
-           02 LEAP-REMAINDER USAGE UNSIGNED-INT.
-               88 IS-LEAP VALUE 0.
-           02 CENTURY-REMAINDER USAGE UNSIGNED-INT.
-               88 IS-CENTURY VALUE 0.
-           02 LEAP-CENTURY-REMAINDER USAGE UNSIGNED-INT.
-               88 IS-LEAP-CENTURY VALUE 0.
-
-       PROCEDURE DIVISION.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-AUDIT-OPEN PIC X VALUE 'N'.
+           88 AUDIT-FILE-OPEN VALUE 'Y'.
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+
+      *> THE GREGORIAN CALENDAR TOOK EFFECT IN 1582; THE DIVIDE-BY-
+      *> 4/100/400 RULE BELOW DOES NOT APPLY BEFORE THAT. LEAP IS THE
+      *> SINGLE SOURCE OF TRUTH FOR THE LEAP-YEAR RULE, SO THE CUTOVER
+      *> IS CHECKED HERE RATHER THAN DUPLICATED IN EACH CALLER.
+       01 WS-GREGORIAN-CUTOVER-YEAR USAGE UNSIGNED-INT VALUE 1582.
+
+       LINKAGE SECTION.
+       01 LNK-YEAR USAGE UNSIGNED-INT.
+       01 LNK-RESULT PIC 9.
+       COPY LEAPCHK.
+       01 LNK-JOB-NAME PIC X(8).
+       01 LNK-PRE-GREGORIAN-FLAG PIC 9.
+
+       PROCEDURE DIVISION USING LNK-YEAR, LNK-RESULT, LEAP-CHECKS,
+               LNK-JOB-NAME, LNK-PRE-GREGORIAN-FLAG.
        LEAP.
-           MOVE 0 TO WS-RESULT.
+           MOVE 0 TO LNK-RESULT.
+           MOVE 0 TO LNK-PRE-GREGORIAN-FLAG.
+
+           DIVIDE LNK-YEAR BY 4   GIVING WS-TEMP REMAINDER LEAP-REMAINDER.
+           DIVIDE LNK-YEAR BY 100 GIVING WS-TEMP REMAINDER CENTURY-REMAINDER.
+           DIVIDE LNK-YEAR BY 400 GIVING WS-TEMP REMAINDER LEAP-CENTURY-REMAINDER.
 
-           DIVIDE WS-YEAR BY 4   GIVING WS-TEMP REMAINDER LEAP-REMAINDER.
-           DIVIDE WS-YEAR BY 100 GIVING WS-TEMP REMAINDER CENTURY-REMAINDER.
-           DIVIDE WS-YEAR BY 400 GIVING WS-TEMP REMAINDER LEAP-CENTURY-REMAINDER.
+           IF LNK-YEAR < WS-GREGORIAN-CUTOVER-YEAR
+               MOVE 1 TO LNK-PRE-GREGORIAN-FLAG
+           ELSE
+               IF IS-LEAP AND (NOT IS-CENTURY OR IS-LEAP-CENTURY) THEN
+                   MOVE 1 TO LNK-RESULT
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       WRITE-AUDIT-RECORD.
+           IF NOT AUDIT-FILE-OPEN
+               OPEN EXTEND LEAP-AUDIT
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT LEAP-AUDIT
+               END-IF
+               MOVE 'Y' TO WS-AUDIT-OPEN
+           END-IF.
 
-           IF IS-LEAP AND (NOT IS-CENTURY OR IS-LEAP-CENTURY) THEN
-               MOVE 1 TO WS-RESULT
+           MOVE SPACES TO LEAP-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO AUD-DATE.
+           MOVE WS-CURRENT-DATE-TIME(9:8)  TO AUD-TIME.
+           MOVE LNK-JOB-NAME               TO AUD-JOB-NAME.
+           MOVE LNK-YEAR                   TO AUD-YEAR.
+           MOVE LEAP-REMAINDER             TO AUD-LEAP-REMAINDER.
+           MOVE CENTURY-REMAINDER          TO AUD-CENTURY-REMAINDER.
+           MOVE LEAP-CENTURY-REMAINDER     TO AUD-LEAP-CENTURY-REMAINDER.
+           MOVE LNK-RESULT                 TO AUD-RESULT.
+           MOVE LNK-PRE-GREGORIAN-FLAG     TO AUD-PRE-GREGORIAN-FLAG.
+           WRITE LEAP-AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "LEAP: AUDIT WRITE FAILED FOR YEAR " LNK-YEAR
+                   " STATUS=" WS-AUDIT-STATUS
            END-IF.

@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALSVC.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LEAP-RESULT PIC 9.
+           88 WS-YEAR-IS-LEAP VALUE 1.
+       COPY LEAPCHK.
+       01 WS-JOB-NAME PIC X(8) VALUE "CALSVC".
+       01 WS-DAYS-BEFORE-MONTH USAGE UNSIGNED-INT.
+
+       LINKAGE SECTION.
+       01 LNK-YEAR           USAGE UNSIGNED-INT.
+       01 LNK-MONTH          USAGE UNSIGNED-INT.
+       01 LNK-DAY            USAGE UNSIGNED-INT.
+       01 LNK-DAYS-IN-MONTH  USAGE UNSIGNED-INT.
+       01 LNK-JULIAN-DAY     USAGE UNSIGNED-INT.
+       01 LNK-PRE-GREGORIAN-FLAG PIC 9.
+
+       PROCEDURE DIVISION USING LNK-YEAR, LNK-MONTH, LNK-DAY,
+               LNK-DAYS-IN-MONTH, LNK-JULIAN-DAY, LNK-PRE-GREGORIAN-FLAG.
+       CALSVC.
+      *> LEAP IS THE SINGLE SOURCE OF TRUTH FOR THE 1582 GREGORIAN
+      *> CUTOVER; CALSVC JUST PASSES ITS PRE-GREGORIAN FLAG THROUGH SO
+      *> CALLERS KNOW THE FEB 28/29 AND JULIAN-DAY MATH BELOW IS BASED
+      *> ON A LEAP RULE THAT DID NOT YET APPLY FOR SUCH A YEAR.
+           CALL 'LEAP' USING LNK-YEAR, WS-LEAP-RESULT, LEAP-CHECKS,
+               WS-JOB-NAME, LNK-PRE-GREGORIAN-FLAG.
+           PERFORM DETERMINE-DAYS-IN-MONTH.
+           PERFORM COMPUTE-JULIAN-DAY.
+           GOBACK.
+
+       DETERMINE-DAYS-IN-MONTH.
+           EVALUATE LNK-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO LNK-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO LNK-DAYS-IN-MONTH
+               WHEN 2
+                   IF WS-YEAR-IS-LEAP
+                       MOVE 29 TO LNK-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO LNK-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
+
+       COMPUTE-JULIAN-DAY.
+           EVALUATE LNK-MONTH
+               WHEN 1  MOVE 0   TO WS-DAYS-BEFORE-MONTH
+               WHEN 2  MOVE 31  TO WS-DAYS-BEFORE-MONTH
+               WHEN 3  MOVE 59  TO WS-DAYS-BEFORE-MONTH
+               WHEN 4  MOVE 90  TO WS-DAYS-BEFORE-MONTH
+               WHEN 5  MOVE 120 TO WS-DAYS-BEFORE-MONTH
+               WHEN 6  MOVE 151 TO WS-DAYS-BEFORE-MONTH
+               WHEN 7  MOVE 181 TO WS-DAYS-BEFORE-MONTH
+               WHEN 8  MOVE 212 TO WS-DAYS-BEFORE-MONTH
+               WHEN 9  MOVE 243 TO WS-DAYS-BEFORE-MONTH
+               WHEN 10 MOVE 273 TO WS-DAYS-BEFORE-MONTH
+               WHEN 11 MOVE 304 TO WS-DAYS-BEFORE-MONTH
+               WHEN 12 MOVE 334 TO WS-DAYS-BEFORE-MONTH
+           END-EVALUATE.
+           IF WS-YEAR-IS-LEAP AND LNK-MONTH > 2
+               ADD 1 TO WS-DAYS-BEFORE-MONTH
+           END-IF.
+           COMPUTE LNK-JULIAN-DAY = WS-DAYS-BEFORE-MONTH + LNK-DAY.

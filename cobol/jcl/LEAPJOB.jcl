@@ -0,0 +1,28 @@
+//LEAPJOB  JOB (ACCTNO),'LEAP CALENDAR EXTRACT',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY JOB - PRE-GENERATE THE UPCOMING YEARS' LEAP-YEAR
+//* EXTRACT FOR THE DOWNSTREAM JOB-SCHEDULING SYSTEM.
+//* PARM CARD IN SYSIN GIVES THE NUMBER OF YEARS AHEAD (STARTING
+//* NEXT YEAR) TO EXTRACT - COLUMNS 1-2, ZERO-FILLED (E.G. 05).
+//* THE DD NAMES BELOW MUST MATCH THE PROGRAMS' SELECT ... ASSIGN TO
+//* LITERALS EXACTLY: LEAPXTR (SEE cobol/leapext/src/leapext.cob) AND
+//* LEAPAUD, THE LEAP-AUDIT TRAIL LEAP ITSELF WRITES TO ON EVERY CALL
+//* (SEE cobol/leap/src/leap.cob) - SAME CONVENTION AS SYSIN BELOW
+//* FOR THE PARM CARD.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=LEAPEXT
+//STEPLIB  DD DSN=PROD.LEAP.LOADLIB,DISP=SHR
+//SYSIN    DD *
+05
+/*
+//LEAPXTR  DD DSN=PROD.LEAP.EXTRACT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//LEAPAUD  DD DSN=PROD.LEAP.AUDIT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//

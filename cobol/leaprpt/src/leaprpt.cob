@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-MASTER ASSIGN TO "YEARMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEAP-REPORT ASSIGN TO "LEAPRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT LEAP-EXCEPTIONS ASSIGN TO "LEAPREXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "LEAPRRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-MASTER.
+       COPY YEARMST.
+
+       FD  LEAP-REPORT.
+       01  RPT-LINE PIC X(80).
+
+       FD  LEAP-EXCEPTIONS.
+       01  EXC-LINE PIC X(80).
+
+       FD  RESTART-FILE.
+       COPY LEAPCHKR.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE 'N'.
+           88 END-OF-YEAR-MASTER VALUE 'Y'.
+       01 WS-YEAR USAGE UNSIGNED-INT.
+       01 WS-RESULT PIC 9.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-EXCEPTIONS-STATUS PIC XX.
+       COPY LEAPCHK.
+       01 WS-JOB-NAME PIC X(8) VALUE "LEAPRPT".
+
+      *> LEAP ITSELF IS THE SINGLE SOURCE OF TRUTH FOR THE 1582
+      *> GREGORIAN CUTOVER; THIS FLAG IS WHAT LEAP HANDS BACK, NOT A
+      *> LOCAL RECOMPUTATION OF THE CUTOVER YEAR.
+       01 WS-PRE-GREGORIAN-FLAG PIC 9.
+
+      *> RESTART/CHECKPOINT CONTROL - LETS AN ABENDED RUN RESUME AT
+      *> THE LAST YEAR CHECKPOINTED INSTEAD OF REPROCESSING THE WHOLE
+      *> YEAR-MASTER FILE, THE WAY OUR OVERNIGHT BATCH WINDOWS RESTART.
+       01 WS-RESTART-STATUS PIC XX.
+       01 WS-RESTART-FROM-YEAR USAGE UNSIGNED-INT VALUE 0.
+       01 WS-LAST-YEAR-SEEN USAGE UNSIGNED-INT VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL USAGE UNSIGNED-INT VALUE 5.
+       01 WS-RECS-SINCE-CHECKPOINT USAGE UNSIGNED-INT VALUE 0.
+
+       01 WS-HEADING-1 PIC X(80) VALUE
+           "FISCAL CALENDAR LEAP-YEAR REPORT".
+       01 WS-HEADING-2 PIC X(80) VALUE
+           "YEAR      STATUS".
+
+       01 WS-DETAIL-LINE.
+           02 DL-YEAR   PIC 9(4).
+           02 FILLER    PIC X(6) VALUE SPACES.
+           02 DL-STATUS PIC X(8).
+
+       01 WS-EXC-HEADING PIC X(80) VALUE
+           "PRE-GREGORIAN YEARS EXCLUDED - MANUAL REVIEW REQUIRED".
+       01 WS-EXC-DETAIL-LINE.
+           02 EXC-YEAR    PIC 9(4).
+           02 FILLER      PIC X(6) VALUE SPACES.
+           02 EXC-REASON  PIC X(41) VALUE
+               "PRIOR TO 1582 GREGORIAN CALENDAR ADOPTION".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM READ-YEAR-MASTER.
+           PERFORM PROCESS-YEARS UNTIL END-OF-YEAR-MASTER.
+           PERFORM TERMINATE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT YEAR-MASTER.
+      *> CHECK-FOR-RESTART MUST RUN BEFORE THE REPORT/EXCEPTIONS FILES
+      *> ARE OPENED - A RESUMED RUN HAS TO EXTEND THE PRIOR OUTPUT
+      *> RATHER THAN TRUNCATE IT, OR EVERY ROW ALREADY PRINTED BEFORE
+      *> THE LAST CHECKPOINT IS LOST.
+           PERFORM CHECK-FOR-RESTART.
+           IF WS-RESTART-FROM-YEAR > 0
+      *> A RESUME EXPECTS THE PRIOR REPORT/EXCEPTIONS FILES TO STILL
+      *> BE THERE TO EXTEND. IF ONE IS MISSING (STATUS 35 - CLEANED
+      *> UP BETWEEN RUNS, OR AN INCONSISTENT RESTART RECORD), FALL
+      *> BACK TO OPEN OUTPUT AND REWRITE ITS HEADER RATHER THAN
+      *> ABEND, THE SAME FALLBACK LEAP-AUDIT ALREADY USES IN LEAP.
+               OPEN EXTEND LEAP-REPORT
+               IF WS-REPORT-STATUS = "35"
+                   OPEN OUTPUT LEAP-REPORT
+                   WRITE RPT-LINE FROM WS-HEADING-1
+                   WRITE RPT-LINE FROM WS-HEADING-2
+               END-IF
+               OPEN EXTEND LEAP-EXCEPTIONS
+               IF WS-EXCEPTIONS-STATUS = "35"
+                   OPEN OUTPUT LEAP-EXCEPTIONS
+                   WRITE EXC-LINE FROM WS-EXC-HEADING
+               END-IF
+           ELSE
+               OPEN OUTPUT LEAP-REPORT
+               OPEN OUTPUT LEAP-EXCEPTIONS
+               WRITE RPT-LINE FROM WS-HEADING-1
+               WRITE RPT-LINE FROM WS-HEADING-2
+               WRITE EXC-LINE FROM WS-EXC-HEADING
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END CONTINUE
+               END-READ
+               IF RST-RUN-INTERRUPTED
+                   MOVE RST-LAST-YEAR TO WS-RESTART-FROM-YEAR
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       READ-YEAR-MASTER.
+           READ YEAR-MASTER
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       PROCESS-YEARS.
+           IF YM-YEAR > WS-RESTART-FROM-YEAR
+               MOVE YM-YEAR TO WS-LAST-YEAR-SEEN
+               MOVE YM-YEAR TO WS-YEAR
+               CALL 'LEAP' USING WS-YEAR, WS-RESULT, LEAP-CHECKS,
+                   WS-JOB-NAME, WS-PRE-GREGORIAN-FLAG
+               IF WS-PRE-GREGORIAN-FLAG = 1
+                   PERFORM REPORT-EXCEPTION-YEAR
+               ELSE
+                   PERFORM REPORT-LEAP-YEAR
+               END-IF
+               PERFORM CHECKPOINT-PROGRESS
+           END-IF.
+           PERFORM READ-YEAR-MASTER.
+
+       CHECKPOINT-PROGRESS.
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE SPACES TO RESTART-RECORD
+               MOVE WS-LAST-YEAR-SEEN TO RST-LAST-YEAR
+               SET RST-RUN-INTERRUPTED TO TRUE
+               OPEN OUTPUT RESTART-FILE
+               IF WS-RESTART-STATUS NOT = "00"
+                   DISPLAY "LEAPRPT: UNABLE TO OPEN RESTART FILE, STATUS="
+                       WS-RESTART-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               WRITE RESTART-RECORD
+               IF WS-RESTART-STATUS NOT = "00"
+                   DISPLAY "LEAPRPT: CHECKPOINT WRITE FAILED FOR YEAR "
+                       WS-LAST-YEAR-SEEN " STATUS=" WS-RESTART-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE RESTART-FILE
+               MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+       REPORT-LEAP-YEAR.
+           MOVE YM-YEAR TO DL-YEAR.
+           IF WS-RESULT = 1
+               MOVE "LEAP" TO DL-STATUS
+           ELSE
+               MOVE "NOT LEAP" TO DL-STATUS
+           END-IF.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       REPORT-EXCEPTION-YEAR.
+           MOVE YM-YEAR TO EXC-YEAR.
+           WRITE EXC-LINE FROM WS-EXC-DETAIL-LINE.
+
+       TERMINATE-REPORT.
+           MOVE SPACES TO RESTART-RECORD.
+           MOVE WS-LAST-YEAR-SEEN TO RST-LAST-YEAR.
+           SET RST-RUN-COMPLETE TO TRUE.
+           OPEN OUTPUT RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = "00"
+               DISPLAY "LEAPRPT: UNABLE TO OPEN RESTART FILE, STATUS="
+                   WS-RESTART-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           WRITE RESTART-RECORD.
+           IF WS-RESTART-STATUS NOT = "00"
+               DISPLAY "LEAPRPT: FINAL CHECKPOINT WRITE FAILED, STATUS="
+                   WS-RESTART-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE RESTART-FILE.
+           CLOSE YEAR-MASTER.
+           CLOSE LEAP-REPORT.
+           CLOSE LEAP-EXCEPTIONS.

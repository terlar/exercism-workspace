@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPINQ.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-YEAR PIC 9(4) VALUE ZERO.
+       01 WS-YEAR USAGE UNSIGNED-INT.
+       01 WS-RESULT PIC 9.
+       01 WS-RESULT-TEXT PIC X(8) VALUE SPACES.
+       COPY LEAPCHK.
+       01 WS-JOB-NAME PIC X(8) VALUE "LEAPINQ".
+       01 WS-PRE-GREGORIAN-FLAG PIC 9.
+
+       SCREEN SECTION.
+       01 INQUIRY-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 VALUE
+               "LEAP YEAR INQUIRY - ENTER YEAR (0000 TO EXIT)".
+           02 LINE 3 COLUMN 1 VALUE "YEAR:".
+           02 LINE 3 COLUMN 10 PIC 9(4) USING WS-INPUT-YEAR.
+           02 LINE 5 COLUMN 1 VALUE "RESULT:".
+           02 LINE 5 COLUMN 10 PIC X(8) FROM WS-RESULT-TEXT.
+           02 LINE 6 COLUMN 1 VALUE "LEAP REMAINDER (MOD 4):".
+           02 LINE 6 COLUMN 30 PIC 9(3) FROM LEAP-REMAINDER.
+           02 LINE 7 COLUMN 1 VALUE "CENTURY REMAINDER (MOD 100):".
+           02 LINE 7 COLUMN 30 PIC 9(3) FROM CENTURY-REMAINDER.
+           02 LINE 8 COLUMN 1 VALUE
+               "LEAP-CENTURY REMAINDER (MOD 400):".
+           02 LINE 8 COLUMN 40 PIC 9(3) FROM LEAP-CENTURY-REMAINDER.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM WITH TEST AFTER UNTIL WS-INPUT-YEAR = 0
+               DISPLAY INQUIRY-SCREEN
+               ACCEPT INQUIRY-SCREEN
+               IF WS-INPUT-YEAR NOT = 0
+                   PERFORM LOOKUP-YEAR
+               END-IF
+           END-PERFORM.
+           STOP RUN.
+
+       LOOKUP-YEAR.
+           MOVE WS-INPUT-YEAR TO WS-YEAR.
+           CALL 'LEAP' USING WS-YEAR, WS-RESULT, LEAP-CHECKS, WS-JOB-NAME,
+               WS-PRE-GREGORIAN-FLAG.
+           IF WS-PRE-GREGORIAN-FLAG = 1
+               MOVE "PRE-1582" TO WS-RESULT-TEXT
+           ELSE
+               IF WS-RESULT = 1
+                   MOVE "LEAP" TO WS-RESULT-TEXT
+               ELSE
+                   MOVE "NOT LEAP" TO WS-RESULT-TEXT
+               END-IF
+           END-IF.
